@@ -0,0 +1,425 @@
+000100 IDENTIFICATION DIVISION.
+000200       PROGRAM-ID.     DTBATCH.
+000300       AUTHOR.         D. L. HARTMANN.
+000400       INSTALLATION.   BATCH SYSTEMS GROUP.
+000500       DATE-WRITTEN.   2026-08-09.
+000600       DATE-COMPILED.  2026-08-09.
+000700*
+000800*----------------------------------------------------------
+000900*  MODIFICATION HISTORY
+001000*----------------------------------------------------------
+001100*  2026-08-09 DLH  ORIGINAL PROGRAM.  READS A FILE OF DATE
+001200*                  AND TIME PAIRS, VALIDATES EACH ONE USING
+001300*                  DATEVAL, AND WRITES A SUMMARY REPORT.
+001400*  2026-08-09 DLH  ADDED AN AUDIT TRAIL (AUDITLOG) - EVERY
+001500*                  RECORD PROCESSED IS NOW LOGGED WITH A
+001600*                  TIMESTAMP AND THE VALIDATION RESULT.
+001700*  2026-08-09 DLH  DATEVAL NOW RETURNS A SPECIFIC REASON FOR
+001800*                  EACH KIND OF FAILURE.  THE DETAIL LINE AND
+001900*                  THE AUDIT RECORD BOTH SHOW IT.
+002000*  2026-08-09 DLH  EACH INPUT RECORD NOW CARRIES A FORMAT
+002100*                  SELECTOR SO THE DATE MAY BE IN ANY OF THE
+002200*                  THREE LAYOUTS DATEVAL UNDERSTANDS - YYYYMMDD,
+002300*                  MM/DD/YYYY OR DD-MM-YYYY.
+002400*  2026-08-09 DLH  ADDED CHECKPOINT/RESTART SUPPORT.  THE RUN
+002500*                  NOW SAVES ITS POSITION AND RUNNING TOTALS TO
+002600*                  DTCHKPT EVERY WS-CHECKPOINT-INTERVAL RECORDS.
+002700*                  A RUN THAT STARTS WITH A CHECKPOINT ON FILE
+002800*                  SKIPS THE RECORDS ALREADY ACCOUNTED FOR AND
+002900*                  PICKS THE TOTALS UP FROM THERE INSTEAD OF
+003000*                  REPROCESSING THE WHOLE INPUT FILE.  THE
+003100*                  CHECKPOINT IS CLEARED ON A NORMAL COMPLETION.
+003200*  2026-08-09 DLH  WIDENED DV-RPT-LINE/WS-RPT-TEXT FROM X(80)
+003300*                  TO X(120) - THE INVALID-RECORD DETAIL LINE
+003400*                  WAS LONGER THAN 80 BYTES AND DV-REASON-TEXT
+003500*                  WAS GETTING TRUNCATED ON THE REPORT.
+003600*----------------------------------------------------------
+003700*
+003800 ENVIRONMENT DIVISION.
+003900 CONFIGURATION SECTION.
+004000       SOURCE-COMPUTER.   IBM-370.
+004100       OBJECT-COMPUTER.   IBM-370.
+004200 INPUT-OUTPUT SECTION.
+004300 FILE-CONTROL.
+004400       SELECT BATCH-INPUT-FILE  ASSIGN TO "BATCHIN"
+004500           ORGANIZATION LINE SEQUENTIAL
+004600           FILE STATUS IS WS-INPUT-STATUS.
+004700       SELECT REPORT-FILE       ASSIGN TO "BATCHRPT"
+004800           ORGANIZATION LINE SEQUENTIAL
+004900           FILE STATUS IS WS-REPORT-STATUS.
+005000       SELECT AUDIT-FILE        ASSIGN TO "AUDITLOG"
+005100           ORGANIZATION LINE SEQUENTIAL
+005200           FILE STATUS IS WS-AUDIT-STATUS.
+005300       SELECT CHECKPOINT-FILE    ASSIGN TO "DTCHKPT"
+005400           ORGANIZATION LINE SEQUENTIAL
+005500           FILE STATUS IS WS-CHKPT-STATUS.
+005600*
+005700 DATA DIVISION.
+005800 FILE SECTION.
+005900 FD  BATCH-INPUT-FILE.
+006000 COPY DVBATIN.
+006100 FD  REPORT-FILE.
+006200 01  DV-RPT-LINE                 PIC X(120).
+006300 FD  AUDIT-FILE.
+006400 COPY DVAUDIT.
+006500 FD  CHECKPOINT-FILE.
+006600 COPY DVCHKPT.
+006700*
+006800 WORKING-STORAGE SECTION.
+006900*
+007000*----------------------------------------------------------
+007100*  FILE STATUS FIELDS
+007200*----------------------------------------------------------
+007300 77  WS-INPUT-STATUS              PIC X(02).
+007400 77  WS-REPORT-STATUS             PIC X(02).
+007500 77  WS-AUDIT-STATUS              PIC X(02).
+007600 77  WS-CHKPT-STATUS              PIC X(02).
+007700*
+007800*----------------------------------------------------------
+007900*  CURRENT TIMESTAMP FOR AUDIT RECORDS
+008000*----------------------------------------------------------
+008100 01  WS-CURRENT-TS.
+008200     05  WS-CURRENT-DATE          PIC 9(08).
+008300     05  WS-CURRENT-TIME          PIC 9(08).
+008400*
+008500*----------------------------------------------------------
+008600*  END-OF-FILE SWITCH
+008700*----------------------------------------------------------
+008800 77  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+008900     88  DV-END-OF-INPUT          VALUE 'Y'.
+009000     88  DV-NOT-END-OF-INPUT      VALUE 'N'.
+009100*
+009200*----------------------------------------------------------
+009300*  RUNNING COUNTS FOR THE SUMMARY REPORT
+009400*----------------------------------------------------------
+009500 77  WS-RECORDS-READ              PIC 9(08).
+009600 77  WS-TOTAL-VALID               PIC 9(08).
+009700 77  WS-TOTAL-INVALID             PIC 9(08).
+009800*
+009900*----------------------------------------------------------
+010000*  CHECKPOINT/RESTART WORK FIELDS
+010100*----------------------------------------------------------
+010200 77  WS-SKIP-COUNT                PIC 9(08) VALUE ZERO.
+010300 77  WS-CHECKPOINT-INTERVAL       PIC 9(04) VALUE 0100.
+010400 77  WS-CHECKPOINT-QUOT           PIC 9(08).
+010500 77  WS-CHECKPOINT-REM            PIC 9(04).
+010600 77  WS-RESTART-SW                PIC X(01) VALUE 'N'.
+010700     88  DV-RESTARTING            VALUE 'Y'.
+010800     88  DV-FRESH-RUN             VALUE 'N'.
+010900*
+011000*----------------------------------------------------------
+011100*  SCRATCH AREA FOR BUILDING REPORT LINES
+011200*----------------------------------------------------------
+011300 01  WS-RPT-TEXT                  PIC X(120).
+011400*
+011500*----------------------------------------------------------
+011600*  CALL PARAMETER AND RETURN CODE BLOCKS FOR DATEVAL
+011700*----------------------------------------------------------
+011800 COPY DVPARM.
+011900 COPY DVCODES.
+012000*
+012100 PROCEDURE DIVISION.
+012200*
+012300*==========================================================
+012400*  0000-MAINLINE
+012500*     PROGRAM ENTRY POINT.
+012600*==========================================================
+012700 0000-MAINLINE.
+012800     PERFORM 1000-INITIALIZE
+012900         THRU 1000-INITIALIZE-EXIT.
+013000     PERFORM 2000-PROCESS-ONE-RECORD
+013100         THRU 2000-PROCESS-ONE-RECORD-EXIT
+013200         UNTIL DV-END-OF-INPUT.
+013300     PERFORM 8000-WRITE-SUMMARY
+013400         THRU 8000-WRITE-SUMMARY-EXIT.
+013500     PERFORM 9000-TERMINATE
+013600         THRU 9000-TERMINATE-EXIT.
+013700     STOP RUN.
+013800*
+013900*==========================================================
+014000*  1000-INITIALIZE
+014100*     OPENS THE INPUT AND REPORT FILES, CLEARS THE RUNNING
+014200*     COUNTS, AND PRIMES THE READ LOOP.
+014300*==========================================================
+014400 1000-INITIALIZE.
+014500     MOVE 05 TO DV-YEARS-AHEAD.
+014600     MOVE ZERO TO WS-RECORDS-READ.
+014700     MOVE ZERO TO WS-TOTAL-VALID.
+014800     MOVE ZERO TO WS-TOTAL-INVALID.
+014900     MOVE ZERO TO WS-SKIP-COUNT.
+015000     OPEN INPUT BATCH-INPUT-FILE.
+015100     IF WS-INPUT-STATUS NOT = "00"
+015200         DISPLAY "DTBATCH: cannot open BATCHIN, status="
+015300             WS-INPUT-STATUS
+015400         STOP RUN
+015500     END-IF.
+015600     PERFORM 1150-READ-CHECKPOINT
+015700         THRU 1150-READ-CHECKPOINT-EXIT.
+015800     IF DV-RESTARTING
+015900         OPEN EXTEND REPORT-FILE
+016000         IF WS-REPORT-STATUS = "35"
+016100             OPEN OUTPUT REPORT-FILE
+016200         END-IF
+016300         DISPLAY "DTBATCH: restarting, skipping "
+016400             DV-CKP-RECORDS-READ " records already done."
+016500     ELSE
+016600         OPEN OUTPUT REPORT-FILE
+016700     END-IF.
+016800     OPEN EXTEND AUDIT-FILE.
+016900     IF WS-AUDIT-STATUS = "35"
+017000         OPEN OUTPUT AUDIT-FILE
+017100     END-IF.
+017200     PERFORM 1200-SKIP-PROCESSED-RECORDS
+017300         THRU 1200-SKIP-PROCESSED-RECORDS-EXIT.
+017400     MOVE WS-SKIP-COUNT TO WS-RECORDS-READ.
+017500     MOVE DV-CKP-TOTAL-VALID TO WS-TOTAL-VALID.
+017600     MOVE DV-CKP-TOTAL-INVALID TO WS-TOTAL-INVALID.
+017700     PERFORM 1300-READ-NEXT-RECORD
+017800         THRU 1300-READ-NEXT-RECORD-EXIT.
+017900 1000-INITIALIZE-EXIT.
+018000     EXIT.
+018100*
+018200*==========================================================
+018300*  1150-READ-CHECKPOINT
+018400*     LOOKS FOR A CHECKPOINT FROM A PRIOR RUN THAT DID NOT
+018500*     FINISH.  IF ONE IS FOUND THE RESTART SWITCH IS SET AND
+018600*     THE SAVED POSITION/TOTALS ARE LEFT IN DV-CHECKPOINT-
+018700*     RECORD FOR 1000-INITIALIZE TO PICK UP.
+018800*==========================================================
+018900 1150-READ-CHECKPOINT.
+019000     MOVE ZERO TO DV-CKP-RECORDS-READ.
+019100     MOVE ZERO TO DV-CKP-TOTAL-VALID.
+019200     MOVE ZERO TO DV-CKP-TOTAL-INVALID.
+019300     SET DV-FRESH-RUN TO TRUE.
+019400     OPEN INPUT CHECKPOINT-FILE.
+019500     IF WS-CHKPT-STATUS = "00"
+019600         READ CHECKPOINT-FILE
+019700             AT END
+019800                 CONTINUE
+019900             NOT AT END
+020000                 SET DV-RESTARTING TO TRUE
+020100         END-READ
+020200         CLOSE CHECKPOINT-FILE
+020300     END-IF.
+020400 1150-READ-CHECKPOINT-EXIT.
+020500     EXIT.
+020600*
+020700*==========================================================
+020800*  1200-SKIP-PROCESSED-RECORDS
+020900*     ON A RESTART, READS PAST THE INPUT RECORDS ALREADY
+021000*     ACCOUNTED FOR AS OF THE LAST CHECKPOINT SO THEY ARE
+021100*     NOT PROCESSED A SECOND TIME.
+021200*==========================================================
+021300 1200-SKIP-PROCESSED-RECORDS.
+021400     PERFORM 1250-SKIP-ONE-RECORD
+021500         THRU 1250-SKIP-ONE-RECORD-EXIT
+021600         UNTIL WS-SKIP-COUNT >= DV-CKP-RECORDS-READ
+021700         OR DV-END-OF-INPUT.
+021800 1200-SKIP-PROCESSED-RECORDS-EXIT.
+021900     EXIT.
+022000*
+022100*==========================================================
+022200*  1250-SKIP-ONE-RECORD
+022300*     READS AND DISCARDS ONE ALREADY-PROCESSED INPUT RECORD.
+022400*==========================================================
+022500 1250-SKIP-ONE-RECORD.
+022600     READ BATCH-INPUT-FILE
+022700         AT END
+022800             SET DV-END-OF-INPUT TO TRUE
+022900         NOT AT END
+023000             ADD 1 TO WS-SKIP-COUNT
+023100     END-READ.
+023200 1250-SKIP-ONE-RECORD-EXIT.
+023300     EXIT.
+023400*
+023500*==========================================================
+023600*  1300-READ-NEXT-RECORD
+023700*     READS THE NEXT INPUT RECORD, SETTING THE END-OF-FILE
+023800*     SWITCH WHEN THE FILE IS EXHAUSTED.
+023900*==========================================================
+024000 1300-READ-NEXT-RECORD.
+024100     READ BATCH-INPUT-FILE
+024200         AT END
+024300             SET DV-END-OF-INPUT TO TRUE
+024400         NOT AT END
+024500             ADD 1 TO WS-RECORDS-READ
+024600     END-READ.
+024700 1300-READ-NEXT-RECORD-EXIT.
+024800     EXIT.
+024900*
+025000*==========================================================
+025100*  2000-PROCESS-ONE-RECORD
+025200*     VALIDATES ONE INPUT RECORD, WRITES A DETAIL LINE FOR
+025300*     IT, UPDATES THE RUNNING COUNTS, AND READS THE NEXT
+025400*     RECORD.
+025500*==========================================================
+025600 2000-PROCESS-ONE-RECORD.
+025700     PERFORM 2100-VALIDATE-RECORD
+025800         THRU 2100-VALIDATE-RECORD-EXIT.
+025900     PERFORM 2200-WRITE-DETAIL-LINE
+026000         THRU 2200-WRITE-DETAIL-LINE-EXIT.
+026100     PERFORM 2400-WRITE-AUDIT-RECORD
+026200         THRU 2400-WRITE-AUDIT-RECORD-EXIT.
+026300     PERFORM 2300-UPDATE-COUNTS
+026400         THRU 2300-UPDATE-COUNTS-EXIT.
+026500     PERFORM 2600-CHECKPOINT-IF-DUE
+026600         THRU 2600-CHECKPOINT-IF-DUE-EXIT.
+026700     PERFORM 1300-READ-NEXT-RECORD
+026800         THRU 1300-READ-NEXT-RECORD-EXIT.
+026900 2000-PROCESS-ONE-RECORD-EXIT.
+027000     EXIT.
+027100*
+027200*==========================================================
+027300*  2100-VALIDATE-RECORD
+027400*     PACKAGES THE CURRENT RECORD INTO THE CALL PARAMETER
+027500*     BLOCK AND CALLS DATEVAL.
+027600*==========================================================
+027700 2100-VALIDATE-RECORD.
+027800     MOVE DV-BIN-FORMAT-SEL TO DV-DATE-FORMAT-SEL.
+027900     MOVE DV-BIN-DATE-INPUT TO DV-DATE-INPUT.
+028000     MOVE DV-BIN-TIME-INPUT TO DV-TIME-INPUT.
+028100     CALL "DATEVAL" USING DV-PARM, DV-CODES.
+028200 2100-VALIDATE-RECORD-EXIT.
+028300     EXIT.
+028400*
+028500*==========================================================
+028600*  2200-WRITE-DETAIL-LINE
+028700*     WRITES ONE REPORT LINE SHOWING THE RECORD NUMBER, THE
+028800*     DATE AND TIME ENTERED, AND WHETHER IT WAS VALID.
+028900*==========================================================
+029000 2200-WRITE-DETAIL-LINE.
+029100     MOVE SPACES TO WS-RPT-TEXT.
+029200     IF DV-OK
+029300         STRING "RECORD #" WS-RECORDS-READ
+029400                 " DATE=" DV-BIN-DATE-INPUT
+029500                 " TIME=" DV-BIN-TIME-INPUT
+029600                 " RESULT=VALID"
+029700             DELIMITED BY SIZE INTO WS-RPT-TEXT
+029800     ELSE
+029900         STRING "RECORD #" WS-RECORDS-READ
+030000                 " DATE=" DV-BIN-DATE-INPUT
+030100                 " TIME=" DV-BIN-TIME-INPUT
+030200                 " RESULT=INVALID REASON="
+030300                 DV-REASON-TEXT
+030400             DELIMITED BY SIZE INTO WS-RPT-TEXT
+030500     END-IF.
+030600     MOVE WS-RPT-TEXT TO DV-RPT-LINE.
+030700     WRITE DV-RPT-LINE.
+030800 2200-WRITE-DETAIL-LINE-EXIT.
+030900     EXIT.
+031000*
+031100*==========================================================
+031200*  2300-UPDATE-COUNTS
+031300*     ADDS THE CURRENT RECORD'S RESULT INTO THE RUNNING
+031400*     VALID/INVALID TOTALS.
+031500*==========================================================
+031600 2300-UPDATE-COUNTS.
+031700     IF DV-OK
+031800         ADD 1 TO WS-TOTAL-VALID
+031900     ELSE
+032000         ADD 1 TO WS-TOTAL-INVALID
+032100     END-IF.
+032200 2300-UPDATE-COUNTS-EXIT.
+032300     EXIT.
+032400*
+032500*==========================================================
+032600*  2600-CHECKPOINT-IF-DUE
+032700*     EVERY WS-CHECKPOINT-INTERVAL RECORDS, SAVES THE
+032800*     CURRENT POSITION AND TOTALS TO THE CHECKPOINT FILE.
+032900*==========================================================
+033000 2600-CHECKPOINT-IF-DUE.
+033100     DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+033200         GIVING WS-CHECKPOINT-QUOT
+033300         REMAINDER WS-CHECKPOINT-REM.
+033400     IF WS-CHECKPOINT-REM = ZERO
+033500         PERFORM 2700-WRITE-CHECKPOINT
+033600             THRU 2700-WRITE-CHECKPOINT-EXIT
+033700     END-IF.
+033800 2600-CHECKPOINT-IF-DUE-EXIT.
+033900     EXIT.
+034000*
+034100*==========================================================
+034200*  2700-WRITE-CHECKPOINT
+034300*     WRITES THE CURRENT POSITION AND RUNNING TOTALS TO THE
+034400*     CHECKPOINT FILE, REPLACING WHATEVER WAS THERE BEFORE.
+034500*==========================================================
+034600 2700-WRITE-CHECKPOINT.
+034700     MOVE WS-RECORDS-READ TO DV-CKP-RECORDS-READ.
+034800     MOVE WS-TOTAL-VALID TO DV-CKP-TOTAL-VALID.
+034900     MOVE WS-TOTAL-INVALID TO DV-CKP-TOTAL-INVALID.
+035000     OPEN OUTPUT CHECKPOINT-FILE.
+035100     WRITE DV-CHECKPOINT-RECORD.
+035200     CLOSE CHECKPOINT-FILE.
+035300 2700-WRITE-CHECKPOINT-EXIT.
+035400     EXIT.
+035500*
+035600*==========================================================
+035700*  2400-WRITE-AUDIT-RECORD
+035800*     WRITES ONE AUDIT TRAIL RECORD FOR THE RECORD JUST
+035900*     VALIDATED.
+036000*==========================================================
+036100 2400-WRITE-AUDIT-RECORD.
+036200     MOVE SPACES TO DV-AUDIT-RECORD.
+036300     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+036400     ACCEPT WS-CURRENT-TIME FROM TIME.
+036500     STRING WS-CURRENT-DATE WS-CURRENT-TIME (1:6)
+036600         DELIMITED BY SIZE INTO DV-AUD-TIMESTAMP.
+036700     MOVE "DTBATCH " TO DV-AUD-SOURCE.
+036800     MOVE DV-BIN-DATE-INPUT TO DV-AUD-DATE-INPUT.
+036900     MOVE DV-BIN-TIME-INPUT TO DV-AUD-TIME-INPUT.
+037000     IF DV-OK
+037100         MOVE "VALID  " TO DV-AUD-RESULT
+037200     ELSE
+037300         MOVE "INVALID" TO DV-AUD-RESULT
+037400         MOVE DV-REASON-TEXT TO DV-AUD-REASON
+037500     END-IF.
+037600     WRITE DV-AUDIT-RECORD.
+037700 2400-WRITE-AUDIT-RECORD-EXIT.
+037800     EXIT.
+037900*
+038000*==========================================================
+038100*  8000-WRITE-SUMMARY
+038200*     WRITES THE FINAL TOTALS TO THE REPORT FILE.
+038300*==========================================================
+038400 8000-WRITE-SUMMARY.
+038500     MOVE SPACES TO WS-RPT-TEXT.
+038600     STRING "RECORDS READ    = " WS-RECORDS-READ
+038700         DELIMITED BY SIZE INTO WS-RPT-TEXT.
+038800     MOVE WS-RPT-TEXT TO DV-RPT-LINE.
+038900     WRITE DV-RPT-LINE.
+039000     MOVE SPACES TO WS-RPT-TEXT.
+039100     STRING "RECORDS VALID   = " WS-TOTAL-VALID
+039200         DELIMITED BY SIZE INTO WS-RPT-TEXT.
+039300     MOVE WS-RPT-TEXT TO DV-RPT-LINE.
+039400     WRITE DV-RPT-LINE.
+039500     MOVE SPACES TO WS-RPT-TEXT.
+039600     STRING "RECORDS INVALID = " WS-TOTAL-INVALID
+039700         DELIMITED BY SIZE INTO WS-RPT-TEXT.
+039800     MOVE WS-RPT-TEXT TO DV-RPT-LINE.
+039900     WRITE DV-RPT-LINE.
+040000 8000-WRITE-SUMMARY-EXIT.
+040100     EXIT.
+040200*
+040300*==========================================================
+040400*  9000-TERMINATE
+040500*     CLOSES THE OPEN FILES.
+040600*==========================================================
+040700 9000-TERMINATE.
+040800     CLOSE BATCH-INPUT-FILE.
+040900     CLOSE REPORT-FILE.
+041000     CLOSE AUDIT-FILE.
+041100     PERFORM 2800-CLEAR-CHECKPOINT
+041200         THRU 2800-CLEAR-CHECKPOINT-EXIT.
+041300 9000-TERMINATE-EXIT.
+041400     EXIT.
+041500*
+041600*==========================================================
+041700*  2800-CLEAR-CHECKPOINT
+041800*     CLEARS THE CHECKPOINT FILE NOW THAT THE RUN HAS
+041900*     FINISHED NORMALLY, SO THE NEXT RUN STARTS FRESH.
+042000*==========================================================
+042100 2800-CLEAR-CHECKPOINT.
+042200     OPEN OUTPUT CHECKPOINT-FILE.
+042300     CLOSE CHECKPOINT-FILE.
+042400 2800-CLEAR-CHECKPOINT-EXIT.
+042500     EXIT.
