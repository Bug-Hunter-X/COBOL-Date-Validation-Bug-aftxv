@@ -0,0 +1,18 @@
+000100*----------------------------------------------------------
+000200*  DVAUDIT - ONE AUDIT TRAIL RECORD.  EVERY PROGRAM THAT
+000300*  CALLS DATEVAL WRITES ONE OF THESE FOR EACH VALIDATION
+000400*  ATTEMPT, SO THERE IS A RUNNING RECORD OF WHAT WAS
+000500*  CHECKED, WHEN, AND WITH WHAT RESULT.
+000600*----------------------------------------------------------
+000700 01  DV-AUDIT-RECORD.
+000800     05  DV-AUD-TIMESTAMP         PIC X(14).
+000900     05  FILLER                   PIC X(01).
+001000     05  DV-AUD-SOURCE            PIC X(08).
+001100     05  FILLER                   PIC X(01).
+001200     05  DV-AUD-DATE-INPUT        PIC X(10).
+001300     05  FILLER                   PIC X(01).
+001400     05  DV-AUD-TIME-INPUT        PIC 9(06).
+001500     05  FILLER                   PIC X(01).
+001600     05  DV-AUD-RESULT            PIC X(07).
+001700     05  FILLER                   PIC X(01).
+001800     05  DV-AUD-REASON            PIC X(40).
