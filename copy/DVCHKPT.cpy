@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------
+000200*  DVCHKPT - CHECKPOINT RECORD FOR THE BATCH DATE/TIME
+000300*  VALIDATION RUN.  HOLDS HOW MANY INPUT RECORDS HAD BEEN
+000400*  PROCESSED AS OF THE LAST CHECKPOINT, AND THE RUNNING
+000500*  VALID/INVALID TOTALS AS OF THAT POINT, SO A RESTARTED
+000600*  RUN CAN SKIP WHAT IS ALREADY DONE AND PICK UP THE COUNTS
+000700*  WHERE THEY LEFT OFF.
+000800*----------------------------------------------------------
+000900 01  DV-CHECKPOINT-RECORD.
+001000     05  DV-CKP-RECORDS-READ       PIC 9(08).
+001100     05  DV-CKP-TOTAL-VALID        PIC 9(08).
+001200     05  DV-CKP-TOTAL-INVALID      PIC 9(08).
