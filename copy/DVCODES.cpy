@@ -0,0 +1,19 @@
+000100*----------------------------------------------------------
+000200*  DVCODES - RETURN CODE BLOCK FOR THE DATE/TIME VALIDATION
+000300*  SUBROUTINE.  SHARED BY THE SUBROUTINE'S LINKAGE SECTION
+000400*  AND BY EVERY CALLING PROGRAM'S WORKING-STORAGE SECTION.
+000500*  EACH FAILURE REASON HAS ITS OWN CONDITION-NAME SO A
+000600*  CALLER CAN TELL EXACTLY WHAT WAS WRONG WITH THE ENTRY,
+000700*  AND DV-REASON-TEXT CARRIES A READY-TO-DISPLAY MESSAGE.
+000800*----------------------------------------------------------
+000900 01  DV-CODES.
+001000     05  DV-RETURN-CODE           PIC 9(02).
+001100         88  DV-OK                VALUE 00.
+001200         88  DV-BAD-DATE-FORMAT   VALUE 09.
+001300         88  DV-BAD-MONTH         VALUE 10.
+001400         88  DV-BAD-DAY           VALUE 11.
+001500         88  DV-BAD-DATE-RANGE    VALUE 12.
+001600         88  DV-BAD-HOUR          VALUE 20.
+001700         88  DV-BAD-MINUTE        VALUE 21.
+001800         88  DV-BAD-SECOND        VALUE 22.
+001900     05  DV-REASON-TEXT           PIC X(40).
