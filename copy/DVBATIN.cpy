@@ -0,0 +1,10 @@
+000100*----------------------------------------------------------
+000200*  DVBATIN - ONE INPUT RECORD FOR THE BATCH DATE/TIME
+000300*  VALIDATION RUN.  EACH RECORD HOLDS ONE DATE/TIME PAIR,
+000400*  TOGETHER WITH THE FORMAT SELECTOR SAYING HOW THE DATE
+000500*  IS LAID OUT (SEE DVPARM).
+000600*----------------------------------------------------------
+000700 01  DV-BATCH-IN-RECORD.
+000800     05  DV-BIN-FORMAT-SEL         PIC X(01).
+000900     05  DV-BIN-DATE-INPUT         PIC X(10).
+001000     05  DV-BIN-TIME-INPUT         PIC 9(06).
