@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------
+000200*  DVPARM - CALL PARAMETER BLOCK FOR THE DATE/TIME
+000300*  VALIDATION SUBROUTINE.  SHARED BY THE SUBROUTINE'S OWN
+000400*  LINKAGE SECTION AND BY EVERY CALLING PROGRAM'S WORKING-
+000500*  STORAGE SECTION SO THE LAYOUT NEVER DRIFTS BETWEEN THEM.
+000600*  DV-DATE-FORMAT-SEL TELLS DATEVAL HOW DV-DATE-INPUT IS
+000700*  LAID OUT, SINCE MORE THAN ONE INPUT DATE LAYOUT IS NOW
+000800*  ACCEPTED.
+000900*----------------------------------------------------------
+001000 01  DV-PARM.
+001100     05  DV-DATE-FORMAT-SEL       PIC X(01).
+001200         88  DV-FMT-YYYYMMDD      VALUE '1'.
+001300         88  DV-FMT-MMDDYYYY      VALUE '2'.
+001400         88  DV-FMT-DDMMYYYY      VALUE '3'.
+001500     05  DV-DATE-INPUT            PIC X(10).
+001600     05  DV-TIME-INPUT            PIC 9(06).
+001700     05  DV-YEARS-AHEAD           PIC 9(02).
