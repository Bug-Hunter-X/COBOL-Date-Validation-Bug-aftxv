@@ -1,21 +1,252 @@
-01  WS-AREA.          
-05  WS-DATE      PIC 9(8). 
-05  WS-TIME      PIC 9(6). 
-05  WS-DATE-COMP  COMP-3. 
-
-PROCEDURE DIVISION. 
-
-    DISPLAY "Enter date (YYYYMMDD):" 
-    ACCEPT WS-DATE 
-
-    DISPLAY "Enter time (HHMMSS):" 
-    ACCEPT WS-TIME 
-
-    MOVE WS-DATE TO WS-DATE-COMP 
-    
-    IF WS-DATE-COMP > 20231231 THEN 
-        DISPLAY "Invalid date!" 
-    ELSE 
-        DISPLAY "Valid date and time." 
-    END-IF. 
-    STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200       PROGRAM-ID.     BUGSOLN.
+000300       AUTHOR.         D. L. HARTMANN.
+000400       INSTALLATION.   BATCH SYSTEMS GROUP.
+000500       DATE-WRITTEN.   2023-11-02.
+000600       DATE-COMPILED.  2026-08-09.
+000700*
+000800*----------------------------------------------------------
+000900*  MODIFICATION HISTORY
+001000*----------------------------------------------------------
+001100*  2023-11-02 DLH  ORIGINAL PROGRAM.  ACCEPTS A DATE AND TIME
+001200*                  AND CHECKS THE DATE AGAINST A CUTOFF VALUE.
+001300*  2026-08-09 DLH  REPLACED THE SIMPLE NUMERIC CUTOFF TEST
+001400*                  WITH A REAL CALENDAR CHECK - MONTH RANGE,
+001500*                  DAY-OF-MONTH RANGE AND LEAP YEAR RULES FOR
+001600*                  FEBRUARY.  CUTOFF TEST STILL APPLIES ON
+001700*                  TOP OF THE CALENDAR CHECK.
+001800*  2026-08-09 DLH  ADDED A REAL RANGE CHECK ON THE ENTERED
+001900*                  TIME - HOURS 00-23, MINUTES AND SECONDS
+002000*                  00-59.  PREVIOUSLY THE TIME WAS ACCEPTED
+002100*                  BUT NEVER VALIDATED.
+002200*  2026-08-09 DLH  REPLACED THE FIXED CUTOFF LITERAL WITH A
+002300*                  ROLLING WINDOW BASED ON TODAY'S SYSTEM
+002400*                  DATE, SO THE CUTOFF NO LONGER NEEDS TO BE
+002500*                  HAND-MAINTAINED EACH YEAR.
+002600*  2026-08-09 DLH  MOVED THE DATE AND TIME VALIDATION LOGIC
+002700*                  OUT TO THE DATEVAL SUBROUTINE SO IT CAN BE
+002800*                  SHARED WITH OTHER PROGRAMS.  THIS PROGRAM
+002900*                  NOW ONLY HANDLES THE OPERATOR DIALOGUE.
+003000*  2026-08-09 DLH  ADDED AN AUDIT TRAIL (AUDITLOG) - EVERY
+003100*                  ENTRY IS NOW LOGGED WITH A TIMESTAMP AND
+003200*                  THE VALIDATION RESULT.
+003300*  2026-08-09 DLH  DATEVAL NOW RETURNS A SPECIFIC REASON FOR
+003400*                  EACH KIND OF FAILURE.  THE INVALID MESSAGE
+003500*                  AND THE AUDIT RECORD BOTH SHOW IT.
+003600*  2026-08-09 DLH  THE OPERATOR CAN NOW ENTER THE DATE IN ANY
+003700*                  OF THREE LAYOUTS - YYYYMMDD, MM/DD/YYYY OR
+003800*                  DD-MM-YYYY.  DV-DATE-INPUT IS NOW ENTERED AS
+003900*                  TEXT AND A FORMAT SELECTOR IS PASSED ALONG
+004000*                  WITH IT SO DATEVAL KNOWS HOW TO READ IT.
+004100*  2026-08-09 DLH  THE PROGRAM NOW LOOPS OVER AS MANY ENTRIES AS
+004200*                  THE OPERATOR WANTS TO CHECK IN ONE RUN INSTEAD
+004300*                  OF EXITING AFTER A SINGLE ENTRY, AND PRINTS A
+004400*                  RUNNING TOTAL OF ENTRIES/VALID/INVALID WHEN
+004500*                  THE SESSION ENDS.
+004600*----------------------------------------------------------
+004700*
+004800 ENVIRONMENT DIVISION.
+004900 CONFIGURATION SECTION.
+005000       SOURCE-COMPUTER.   IBM-370.
+005100       OBJECT-COMPUTER.   IBM-370.
+005200 INPUT-OUTPUT SECTION.
+005300 FILE-CONTROL.
+005400       SELECT AUDIT-FILE         ASSIGN TO "AUDITLOG"
+005500           ORGANIZATION LINE SEQUENTIAL
+005600           FILE STATUS IS WS-AUDIT-STATUS.
+005700*
+005800 DATA DIVISION.
+005900 FILE SECTION.
+006000 FD  AUDIT-FILE.
+006100 COPY DVAUDIT.
+006200*
+006300 WORKING-STORAGE SECTION.
+006400*
+006500*----------------------------------------------------------
+006600*  DATE AND TIME ENTRY AREA
+006700*----------------------------------------------------------
+006800 01  WS-AREA.
+006900     05  WS-DATE-FORMAT-SEL       PIC X(01).
+007000     05  WS-DATE                 PIC X(10).
+007100     05  WS-TIME                 PIC 9(06).
+007200*
+007300*----------------------------------------------------------
+007400*  CALL PARAMETER AND RETURN CODE BLOCKS FOR DATEVAL
+007500*----------------------------------------------------------
+007600 COPY DVPARM.
+007700 COPY DVCODES.
+007800*
+007900*----------------------------------------------------------
+008000*  AUDIT TRAIL FILE STATUS AND CURRENT TIMESTAMP
+008100*----------------------------------------------------------
+008200 77  WS-AUDIT-STATUS              PIC X(02).
+008300 01  WS-CURRENT-TS.
+008400     05  WS-CURRENT-DATE          PIC 9(08).
+008500     05  WS-CURRENT-TIME          PIC 9(08).
+008600*
+008700*----------------------------------------------------------
+008800*  CONTINUE-SESSION SWITCH AND RUNNING TALLY
+008900*----------------------------------------------------------
+009000 77  WS-CONTINUE-SW               PIC X(01) VALUE 'Y'.
+009100     88  DV-KEEP-GOING            VALUE 'Y'.
+009200     88  DV-SESSION-DONE          VALUE 'N'.
+009300 77  WS-TOTAL-ENTERED             PIC 9(08) VALUE ZERO.
+009400 77  WS-TOTAL-VALID               PIC 9(08) VALUE ZERO.
+009500 77  WS-TOTAL-INVALID             PIC 9(08) VALUE ZERO.
+009600*
+009700 PROCEDURE DIVISION.
+009800*
+009900*==========================================================
+010000*  0000-MAINLINE
+010100*     PROGRAM ENTRY POINT.
+010200*==========================================================
+010300 0000-MAINLINE.
+010400     PERFORM 1100-OPEN-AUDIT-FILE
+010500         THRU 1100-OPEN-AUDIT-FILE-EXIT.
+010600     PERFORM 1900-PROCESS-ONE-ENTRY
+010700         THRU 1900-PROCESS-ONE-ENTRY-EXIT
+010800         UNTIL DV-SESSION-DONE.
+010900     PERFORM 4000-SHOW-SUMMARY
+011000         THRU 4000-SHOW-SUMMARY-EXIT.
+011100     CLOSE AUDIT-FILE.
+011200     STOP RUN.
+011300*
+011400*==========================================================
+011500*  1900-PROCESS-ONE-ENTRY
+011600*     RUNS ONE PASS OF THE ENTRY/VALIDATE/LOG/DISPLAY CYCLE
+011700*     AND ASKS THE OPERATOR WHETHER TO CONTINUE.
+011800*==========================================================
+011900 1900-PROCESS-ONE-ENTRY.
+012000     PERFORM 1000-GET-ENTRY
+012100         THRU 1000-GET-ENTRY-EXIT.
+012200     PERFORM 2000-RUN-VALIDATION
+012300         THRU 2000-RUN-VALIDATION-EXIT.
+012400     PERFORM 2500-WRITE-AUDIT-RECORD
+012500         THRU 2500-WRITE-AUDIT-RECORD-EXIT.
+012600     PERFORM 3000-SHOW-RESULT
+012700         THRU 3000-SHOW-RESULT-EXIT.
+012800     PERFORM 3100-UPDATE-TALLY
+012900         THRU 3100-UPDATE-TALLY-EXIT.
+013000     PERFORM 3200-ASK-CONTINUE
+013100         THRU 3200-ASK-CONTINUE-EXIT.
+013200 1900-PROCESS-ONE-ENTRY-EXIT.
+013300     EXIT.
+013400*
+013500*==========================================================
+013600*  1000-GET-ENTRY
+013700*     PROMPTS FOR AND ACCEPTS THE DATE AND TIME.
+013800*==========================================================
+013900 1000-GET-ENTRY.
+014000     DISPLAY "Enter date format - 1=YYYYMMDD 2=MM/DD/YYYY ".
+014100     DISPLAY "  3=DD-MM-YYYY:".
+014200     ACCEPT WS-DATE-FORMAT-SEL.
+014300     DISPLAY "Enter date:".
+014400     ACCEPT WS-DATE.
+014500     DISPLAY "Enter time (HHMMSS):".
+014600     ACCEPT WS-TIME.
+014700 1000-GET-ENTRY-EXIT.
+014800     EXIT.
+014900*
+015000*==========================================================
+015100*  2000-RUN-VALIDATION
+015200*     PACKAGES THE ENTRY INTO THE CALL PARAMETER BLOCK AND
+015300*     CALLS DATEVAL TO VALIDATE THE DATE AND TIME.
+015400*==========================================================
+015500 2000-RUN-VALIDATION.
+015600     MOVE WS-DATE-FORMAT-SEL TO DV-DATE-FORMAT-SEL.
+015700     MOVE WS-DATE TO DV-DATE-INPUT.
+015800     MOVE WS-TIME TO DV-TIME-INPUT.
+015900     MOVE 05 TO DV-YEARS-AHEAD.
+016000     CALL "DATEVAL" USING DV-PARM, DV-CODES.
+016100 2000-RUN-VALIDATION-EXIT.
+016200     EXIT.
+016300*
+016400*==========================================================
+016500*  3000-SHOW-RESULT
+016600*     DISPLAYS THE OUTCOME OF THE DATE AND TIME CHECK.
+016700*==========================================================
+016800 3000-SHOW-RESULT.
+016900     IF DV-OK
+017000         DISPLAY "Valid date and time."
+017100     ELSE
+017200         DISPLAY "Invalid date! " DV-REASON-TEXT
+017300     END-IF.
+017400 3000-SHOW-RESULT-EXIT.
+017500     EXIT.
+017600*
+017700*==========================================================
+017800*  3100-UPDATE-TALLY
+017900*     ADDS THE JUST-CHECKED ENTRY INTO THE RUNNING TOTALS.
+018000*==========================================================
+018100 3100-UPDATE-TALLY.
+018200     ADD 1 TO WS-TOTAL-ENTERED.
+018300     IF DV-OK
+018400         ADD 1 TO WS-TOTAL-VALID
+018500     ELSE
+018600         ADD 1 TO WS-TOTAL-INVALID
+018700     END-IF.
+018800 3100-UPDATE-TALLY-EXIT.
+018900     EXIT.
+019000*
+019100*==========================================================
+019200*  3200-ASK-CONTINUE
+019300*     ASKS THE OPERATOR WHETHER TO CHECK ANOTHER ENTRY AND
+019400*     SETS THE CONTINUE-SESSION SWITCH FROM THE ANSWER.
+019500*==========================================================
+019600 3200-ASK-CONTINUE.
+019700     DISPLAY "Check another entry (Y/N)?".
+019800     ACCEPT WS-CONTINUE-SW.
+019900     IF WS-CONTINUE-SW NOT = 'Y' AND WS-CONTINUE-SW NOT = 'N'
+020000         MOVE 'N' TO WS-CONTINUE-SW
+020100     END-IF.
+020200 3200-ASK-CONTINUE-EXIT.
+020300     EXIT.
+020400*
+020500*==========================================================
+020600*  4000-SHOW-SUMMARY
+020700*     PRINTS THE FINAL TOTALS FOR THE SESSION.
+020800*==========================================================
+020900 4000-SHOW-SUMMARY.
+021000     DISPLAY "----------------------------------------".
+021100     DISPLAY "Entries checked : " WS-TOTAL-ENTERED.
+021200     DISPLAY "Valid           : " WS-TOTAL-VALID.
+021300     DISPLAY "Invalid         : " WS-TOTAL-INVALID.
+021400 4000-SHOW-SUMMARY-EXIT.
+021500     EXIT.
+021600*
+021700*==========================================================
+021800*  1100-OPEN-AUDIT-FILE
+021900*     OPENS THE AUDIT TRAIL FOR APPEND, CREATING IT IF THIS
+022000*     IS THE FIRST RUN.
+022100*==========================================================
+022200 1100-OPEN-AUDIT-FILE.
+022300     OPEN EXTEND AUDIT-FILE.
+022400     IF WS-AUDIT-STATUS = "35"
+022500         OPEN OUTPUT AUDIT-FILE
+022600     END-IF.
+022700 1100-OPEN-AUDIT-FILE-EXIT.
+022800     EXIT.
+022900*
+023000*==========================================================
+023100*  2500-WRITE-AUDIT-RECORD
+023200*     WRITES ONE AUDIT TRAIL RECORD FOR THE ENTRY JUST
+023300*     VALIDATED.
+023400*==========================================================
+023500 2500-WRITE-AUDIT-RECORD.
+023600     MOVE SPACES TO DV-AUDIT-RECORD.
+023700     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+023800     ACCEPT WS-CURRENT-TIME FROM TIME.
+023900     STRING WS-CURRENT-DATE WS-CURRENT-TIME (1:6)
+024000         DELIMITED BY SIZE INTO DV-AUD-TIMESTAMP.
+024100     MOVE "BUGSOLN " TO DV-AUD-SOURCE.
+024200     MOVE WS-DATE TO DV-AUD-DATE-INPUT.
+024300     MOVE WS-TIME TO DV-AUD-TIME-INPUT.
+024400     IF DV-OK
+024500         MOVE "VALID  " TO DV-AUD-RESULT
+024600     ELSE
+024700         MOVE "INVALID" TO DV-AUD-RESULT
+024800         MOVE DV-REASON-TEXT TO DV-AUD-REASON
+024900     END-IF.
+025000     WRITE DV-AUDIT-RECORD.
+025100 2500-WRITE-AUDIT-RECORD-EXIT.
+025200     EXIT.
