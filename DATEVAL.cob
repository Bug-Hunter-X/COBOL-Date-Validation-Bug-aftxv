@@ -0,0 +1,263 @@
+000100 IDENTIFICATION DIVISION.
+000200       PROGRAM-ID.     DATEVAL.
+000300       AUTHOR.         D. L. HARTMANN.
+000400       INSTALLATION.   BATCH SYSTEMS GROUP.
+000500       DATE-WRITTEN.   2026-08-09.
+000600       DATE-COMPILED.  2026-08-09.
+000700*
+000800*----------------------------------------------------------
+000900*  MODIFICATION HISTORY
+001000*----------------------------------------------------------
+001100*  2026-08-09 DLH  ORIGINAL SUBROUTINE.  PULLED THE DATE AND
+001200*                  TIME VALIDATION LOGIC OUT OF BUGSOLN SO IT
+001300*                  CAN BE CALLED FROM MORE THAN ONE PROGRAM.
+001400*  2026-08-09 DLH  REPLACED THE SINGLE DV-INVALID CODE WITH A
+001500*                  DISTINCT RETURN CODE AND REASON MESSAGE FOR
+001600*                  EACH KIND OF FAILURE.
+001700*  2026-08-09 DLH  DV-DATE-INPUT IS NOW AN ALPHANUMERIC FIELD
+001800*                  AND CAN HOLD MM/DD/YYYY OR DD-MM-YYYY AS
+001900*                  WELL AS YYYYMMDD - DV-DATE-FORMAT-SEL SAYS
+002000*                  WHICH LAYOUT WAS SENT.
+002100*----------------------------------------------------------
+002200*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500       SOURCE-COMPUTER.   IBM-370.
+002600       OBJECT-COMPUTER.   IBM-370.
+002700*
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000*
+003100*----------------------------------------------------------
+003200*  WORK AREA FOR THE DATE AND TIME BEING VALIDATED
+003300*----------------------------------------------------------
+003400 01  WS-WORK-DATE                PIC 9(08).
+003500 01  WS-WORK-DATE-R REDEFINES WS-WORK-DATE.
+003600     05  WS-WORK-YYYY            PIC 9(04).
+003700     05  WS-WORK-MM              PIC 9(02).
+003800     05  WS-WORK-DD              PIC 9(02).
+003900*
+004000*----------------------------------------------------------
+004100*  ALPHANUMERIC STAGING AREA USED WHILE PICKING THE YEAR,
+004200*  MONTH AND DAY OUT OF THE INPUT DATE STRING - THE INPUT
+004300*  MAY NOT BE NUMERIC UNTIL IT HAS BEEN TAKEN APART.
+004400*----------------------------------------------------------
+004500 01  WS-WORK-YYYY-A              PIC X(04).
+004600 01  WS-WORK-MM-A                PIC X(02).
+004700 01  WS-WORK-DD-A                PIC X(02).
+004800*
+004900 01  WS-WORK-TIME                PIC 9(06).
+005000 01  WS-WORK-TIME-R REDEFINES WS-WORK-TIME.
+005100     05  WS-WORK-HH              PIC 9(02).
+005200     05  WS-WORK-MI              PIC 9(02).
+005300     05  WS-WORK-SS              PIC 9(02).
+005400*
+005500*----------------------------------------------------------
+005600*  ROLLING CUTOFF DATE - TODAY PLUS DV-YEARS-AHEAD YEARS
+005700*----------------------------------------------------------
+005800 01  WS-CUTOFF-DATE              PIC 9(08).
+005900 01  WS-TODAY-DATE.
+006000     05  WS-TODAY-YYYY           PIC 9(04).
+006100     05  WS-TODAY-MM             PIC 9(02).
+006200     05  WS-TODAY-DD             PIC 9(02).
+006300 77  WS-CUTOFF-YYYY              PIC 9(04).
+006400*
+006500*----------------------------------------------------------
+006600*  DAYS-PER-MONTH TABLE (NON-LEAP YEAR)
+006700*----------------------------------------------------------
+006800 01  WS-MONTH-DAYS-V.
+006900     05  FILLER                  PIC X(24)
+007000             VALUE '312831303130313130313031'.
+007100 01  WS-MONTH-DAYS-TABLE REDEFINES WS-MONTH-DAYS-V.
+007200     05  WS-MONTH-DAYS           PIC 9(02) OCCURS 12 TIMES.
+007300*
+007400*----------------------------------------------------------
+007500*  WORK FIELDS FOR LEAP YEAR DETERMINATION
+007600*----------------------------------------------------------
+007700 77  WS-DIV-RESULT               PIC 9(06) COMP.
+007800 77  WS-REM-4                    PIC 9(04) COMP.
+007900 77  WS-REM-100                  PIC 9(04) COMP.
+008000 77  WS-REM-400                  PIC 9(04) COMP.
+008100 77  WS-LEAP-SW                  PIC X(01) VALUE 'N'.
+008200     88  WS-LEAP-YEAR            VALUE 'Y'.
+008300     88  WS-NOT-LEAP-YEAR        VALUE 'N'.
+008400*
+008500*----------------------------------------------------------
+008600*  WORK FIELD FOR DAYS ALLOWED IN THE ENTERED MONTH
+008700*----------------------------------------------------------
+008800 77  WS-DAYS-IN-MONTH            PIC 9(02).
+008900*
+009000 LINKAGE SECTION.
+009100 COPY DVPARM.
+009200 COPY DVCODES.
+009300*
+009400 PROCEDURE DIVISION USING DV-PARM, DV-CODES.
+009500*
+009600*==========================================================
+009700*  0000-MAINLINE
+009800*     ENTRY POINT.  NORMALIZES THE PARAMETERS INTO WORK
+009900*     FIELDS, VALIDATES THE DATE, THEN THE TIME, AND HANDS
+010000*     BACK A RETURN CODE.
+010100*==========================================================
+010200 0000-MAINLINE.
+010300     SET DV-OK TO TRUE.
+010400     MOVE SPACES TO DV-REASON-TEXT.
+010500     MOVE DV-TIME-INPUT TO WS-WORK-TIME.
+010600     PERFORM 1000-NORMALIZE-DATE
+010700         THRU 1000-NORMALIZE-DATE-EXIT.
+010800     IF DV-OK
+010900         PERFORM 2000-VALIDATE-DATE
+011000             THRU 2000-VALIDATE-DATE-EXIT
+011100     END-IF.
+011200     IF DV-OK
+011300         PERFORM 2200-VALIDATE-TIME
+011400             THRU 2200-VALIDATE-TIME-EXIT
+011500     END-IF.
+011600     GOBACK.
+011700*
+011800*==========================================================
+011900*  1000-NORMALIZE-DATE
+012000*     PICKS THE YEAR, MONTH AND DAY OUT OF DV-DATE-INPUT
+012100*     ACCORDING TO DV-DATE-FORMAT-SEL AND MOVES THEM INTO
+012200*     WS-WORK-YYYY, WS-WORK-MM AND WS-WORK-DD.  SETS
+012300*     DV-BAD-DATE-FORMAT IF ANY PART IS NOT NUMERIC OR THE
+012400*     SELECTOR IS NOT ONE OF THE RECOGNIZED VALUES.
+012500*==========================================================
+012600 1000-NORMALIZE-DATE.
+012700     EVALUATE TRUE
+012800         WHEN DV-FMT-YYYYMMDD
+012900             MOVE DV-DATE-INPUT (1:4) TO WS-WORK-YYYY-A
+013000             MOVE DV-DATE-INPUT (5:2) TO WS-WORK-MM-A
+013100             MOVE DV-DATE-INPUT (7:2) TO WS-WORK-DD-A
+013200         WHEN DV-FMT-MMDDYYYY
+013300             MOVE DV-DATE-INPUT (1:2) TO WS-WORK-MM-A
+013400             MOVE DV-DATE-INPUT (4:2) TO WS-WORK-DD-A
+013500             MOVE DV-DATE-INPUT (7:4) TO WS-WORK-YYYY-A
+013600         WHEN DV-FMT-DDMMYYYY
+013700             MOVE DV-DATE-INPUT (1:2) TO WS-WORK-DD-A
+013800             MOVE DV-DATE-INPUT (4:2) TO WS-WORK-MM-A
+013900             MOVE DV-DATE-INPUT (7:4) TO WS-WORK-YYYY-A
+014000         WHEN OTHER
+014100             SET DV-BAD-DATE-FORMAT TO TRUE
+014200             MOVE "Date format selector is not recognized."
+014300                 TO DV-REASON-TEXT
+014400             GO TO 1000-NORMALIZE-DATE-EXIT
+014500     END-EVALUATE.
+014600     IF WS-WORK-YYYY-A IS NOT NUMERIC
+014700         OR WS-WORK-MM-A IS NOT NUMERIC
+014800         OR WS-WORK-DD-A IS NOT NUMERIC
+014900         SET DV-BAD-DATE-FORMAT TO TRUE
+015000         MOVE "Date does not match the selected format."
+015100             TO DV-REASON-TEXT
+015200         GO TO 1000-NORMALIZE-DATE-EXIT
+015300     END-IF.
+015400     MOVE WS-WORK-YYYY-A TO WS-WORK-YYYY.
+015500     MOVE WS-WORK-MM-A TO WS-WORK-MM.
+015600     MOVE WS-WORK-DD-A TO WS-WORK-DD.
+015700 1000-NORMALIZE-DATE-EXIT.
+015800     EXIT.
+015900*
+016000*==========================================================
+016100*  1100-SET-CUTOFF-DATE
+016200*     BUILDS THE ROLLING CUTOFF DATE - TODAY'S SYSTEM DATE
+016300*     ADVANCED BY DV-YEARS-AHEAD YEARS, WITH THE MONTH AND
+016400*     DAY HELD AT TODAY'S MONTH AND DAY.
+016500*==========================================================
+016600 1100-SET-CUTOFF-DATE.
+016700     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+016800     ADD DV-YEARS-AHEAD TO WS-TODAY-YYYY
+016900         GIVING WS-CUTOFF-YYYY.
+017000     MOVE WS-CUTOFF-YYYY TO WS-TODAY-YYYY.
+017100     MOVE WS-TODAY-DATE TO WS-CUTOFF-DATE.
+017200 1100-SET-CUTOFF-DATE-EXIT.
+017300     EXIT.
+017400*
+017500*==========================================================
+017600*  2000-VALIDATE-DATE
+017700*     CHECKS THE ENTERED DATE FOR CALENDAR VALIDITY (REAL
+017800*     MONTH AND DAY RANGES, WITH LEAP YEAR RULES APPLIED TO
+017900*     FEBRUARY) AND AGAINST THE ROLLING CUTOFF LIMIT.
+018000*==========================================================
+018100 2000-VALIDATE-DATE.
+018200     PERFORM 1100-SET-CUTOFF-DATE
+018300         THRU 1100-SET-CUTOFF-DATE-EXIT.
+018400     IF WS-WORK-MM < 1 OR WS-WORK-MM > 12
+018500         SET DV-BAD-MONTH TO TRUE
+018600         MOVE "Month must be 01-12."
+018700             TO DV-REASON-TEXT
+018800         GO TO 2000-VALIDATE-DATE-EXIT
+018900     END-IF.
+019000     PERFORM 2100-DETERMINE-LEAP-YEAR
+019100         THRU 2100-DETERMINE-LEAP-YEAR-EXIT.
+019200     MOVE WS-MONTH-DAYS (WS-WORK-MM) TO WS-DAYS-IN-MONTH.
+019300     IF WS-WORK-MM = 2 AND WS-LEAP-YEAR
+019400         MOVE 29 TO WS-DAYS-IN-MONTH
+019500     END-IF.
+019600     IF WS-WORK-DD < 1 OR WS-WORK-DD > WS-DAYS-IN-MONTH
+019700         SET DV-BAD-DAY TO TRUE
+019800         MOVE "Day is not valid for that month/year."
+019900             TO DV-REASON-TEXT
+020000         GO TO 2000-VALIDATE-DATE-EXIT
+020100     END-IF.
+020200     IF WS-WORK-DATE > WS-CUTOFF-DATE
+020300         SET DV-BAD-DATE-RANGE TO TRUE
+020400         MOVE "Date is beyond the allowed cutoff."
+020500             TO DV-REASON-TEXT
+020600     END-IF.
+020700 2000-VALIDATE-DATE-EXIT.
+020800     EXIT.
+020900*
+021000*==========================================================
+021100*  2100-DETERMINE-LEAP-YEAR
+021200*     SETS WS-LEAP-SW ACCORDING TO THE STANDARD LEAP YEAR
+021300*     RULE - DIVISIBLE BY 4, EXCEPT CENTURY YEARS, WHICH
+021400*     MUST ALSO BE DIVISIBLE BY 400.
+021500*==========================================================
+021600 2100-DETERMINE-LEAP-YEAR.
+021700     SET WS-NOT-LEAP-YEAR TO TRUE.
+021800     DIVIDE WS-WORK-YYYY BY 4
+021900         GIVING WS-DIV-RESULT
+022000         REMAINDER WS-REM-4.
+022100     IF WS-REM-4 = 0
+022200         DIVIDE WS-WORK-YYYY BY 100
+022300             GIVING WS-DIV-RESULT
+022400             REMAINDER WS-REM-100
+022500         IF WS-REM-100 NOT = 0
+022600             SET WS-LEAP-YEAR TO TRUE
+022700         ELSE
+022800             DIVIDE WS-WORK-YYYY BY 400
+022900                 GIVING WS-DIV-RESULT
+023000                 REMAINDER WS-REM-400
+023100             IF WS-REM-400 = 0
+023200                 SET WS-LEAP-YEAR TO TRUE
+023300             END-IF
+023400         END-IF
+023500     END-IF.
+023600 2100-DETERMINE-LEAP-YEAR-EXIT.
+023700     EXIT.
+023800*
+023900*==========================================================
+024000*  2200-VALIDATE-TIME
+024100*     CHECKS THE ENTERED TIME FOR A REAL CLOCK RANGE -
+024200*     HOURS 00-23, MINUTES 00-59, SECONDS 00-59.
+024300*==========================================================
+024400 2200-VALIDATE-TIME.
+024500     IF WS-WORK-HH > 23
+024600         SET DV-BAD-HOUR TO TRUE
+024700         MOVE "Hour must be 00-23."
+024800             TO DV-REASON-TEXT
+024900         GO TO 2200-VALIDATE-TIME-EXIT
+025000     END-IF.
+025100     IF WS-WORK-MI > 59
+025200         SET DV-BAD-MINUTE TO TRUE
+025300         MOVE "Minute must be 00-59."
+025400             TO DV-REASON-TEXT
+025500         GO TO 2200-VALIDATE-TIME-EXIT
+025600     END-IF.
+025700     IF WS-WORK-SS > 59
+025800         SET DV-BAD-SECOND TO TRUE
+025900         MOVE "Second must be 00-59."
+026000             TO DV-REASON-TEXT
+026100     END-IF.
+026200 2200-VALIDATE-TIME-EXIT.
+026300     EXIT.
